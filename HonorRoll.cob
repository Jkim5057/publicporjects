@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HONORROLL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    File names are JCL-style DD names - see SAMPLE for the
+      *    convention this run's job setup follows.
+           SELECT EMPLOYEE-DATA   ASSIGN TO "LABDATA"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HONOR-ROLL      ASSIGN TO "HONORROL"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-FILE       ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-DATA.
+           COPY EMPREC.
+       SD SORT-FILE.
+           COPY EMPREC
+               REPLACING ==EMPLOYEE-RECORD== BY ==SORT-RECORD==
+                         ==SSNO-IN==         BY ==SSNO-S==
+                         ==STUDENT-NAME-IN== BY ==STUDENT-NAME-S==
+                         ==CLASS-IN==        BY ==CLASS-S==
+                         ==SCHOOL-IN==       BY ==SCHOOL-S==
+                         ==GPA-IN==          BY ==GPA-S==
+                         ==CREDITS-IN==      BY ==CREDITS-S==
+                         ==HOURLY-RATE-IN== BY
+                         ==HOURLY-RATE-S==.
+      *    HONOR-ROLL-REC is a generic 78-byte print line. HONOR-HDR
+      *    and HONOR-DETAIL-LINE are built in WORKING-STORAGE and
+      *    moved in with WRITE HONOR-ROLL-REC FROM ..., the same
+      *    pattern SAMPLE uses for its own header/detail lines.
+       FD  HONOR-ROLL.
+       01  HONOR-ROLL-REC                       PICTURE X(78).
+       WORKING-STORAGE SECTION.
+       01  HONOR-HDR.
+           05                                  PIC X(5)   VALUE SPACES.
+           05                                  PIC X(15)
+                VALUE 'HONOR ROLL - '.
+           05                                  PIC X(58)
+           VALUE 'RANK  SSNO . NO.   NAME           SCHOOL       GPA'.
+       01  HONOR-DETAIL-LINE.
+           05  RANK-OUT              PICTURE ZZ9.
+           05                        PICTURE X(2).
+           05  SSNO-OUT              PICTURE X(12).
+           05                        PICTURE X(2).
+           05  STUDENT-NAME-OUT      PICTURE X(18).
+           05                        PICTURE X(2).
+           05  SCHOOL-OUT            PICTURE X(12).
+           05                        PICTURE X(2).
+           05  GPA-OUT               PICTURE 9.99.
+       01  SORT-DONE-SW                      PIC X      VALUE 'N'.
+       01  RANK-WORK                              PIC 9(3)   VALUE 0.
+       01  TOP-N                                PIC 9(3)   VALUE 10.
+       01  HONORS-CUTOFF                        PIC 9V99   VALUE 3.50.
+       01  GPA-NUM                           PIC 9V99   VALUE 0.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           SORT SORT-FILE
+               ON DESCENDING KEY GPA-S
+               USING EMPLOYEE-DATA
+               OUTPUT PROCEDURE IS 500-WRITE-HONOR-ROLL
+           STOP RUN.
+
+       500-WRITE-HONOR-ROLL.
+           OPEN OUTPUT HONOR-ROLL
+           WRITE HONOR-ROLL-REC FROM HONOR-HDR
+           PERFORM UNTIL SORT-DONE-SW = 'Y'
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-DONE-SW
+               END-RETURN
+               IF SORT-DONE-SW = 'N'
+                   PERFORM 510-BUILD-HONOR-LINE
+               END-IF
+           END-PERFORM
+           CLOSE HONOR-ROLL.
+
+       510-BUILD-HONOR-LINE.
+           MULTIPLY GPA-S BY .01 GIVING GPA-NUM
+           ADD 1 TO RANK-WORK
+           IF RANK-WORK <= TOP-N OR GPA-NUM >= HONORS-CUTOFF
+               MOVE SPACES TO HONOR-DETAIL-LINE
+               MOVE RANK-WORK TO RANK-OUT
+               MOVE SSNO-S TO SSNO-OUT
+               MOVE STUDENT-NAME-S TO STUDENT-NAME-OUT
+               MOVE GPA-NUM TO GPA-OUT
+               EVALUATE SCHOOL-S
+                   WHEN 1
+                       MOVE 'BUSINESS' TO SCHOOL-OUT
+                   WHEN 2
+                       MOVE 'LIBERAL ARTS' TO SCHOOL-OUT
+                   WHEN 3
+                       MOVE 'ENGINEERING' TO SCHOOL-OUT
+                   WHEN OTHER
+                       MOVE SPACES TO SCHOOL-OUT
+               END-EVALUATE
+               WRITE HONOR-ROLL-REC FROM HONOR-DETAIL-LINE
+           END-IF.
