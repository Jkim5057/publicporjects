@@ -0,0 +1,8 @@
+       01 EMPLOYEE-RECORD.
+           05  SSNO-IN               PICTURE X(12).
+           05  STUDENT-NAME-IN       PICTURE X(18).
+           05  CLASS-IN              PICTURE X(1).
+           05  SCHOOL-IN             PICTURE X(1).
+           05  GPA-IN                PICTURE 9(3).
+           05  CREDITS-IN            PICTURE X(3).
+           05  HOURLY-RATE-IN        PICTURE 9V99.
