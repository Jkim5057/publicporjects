@@ -2,51 +2,152 @@
        PROGRAM-ID. SAMPLE.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.   
-           SELECT EMPLOYEE-DATA   ASSIGN TO 
-         "C:\USERS\Desktop\COBOL\opencobol11\LABDATA.DAT"
+       FILE-CONTROL.
+      *    File names are JCL-style DD names, not literal paths -
+      *    each run's job setup (JCL, or an equivalent shell wrapper
+      *    exporting LABDATA=, PAYROLL=, etc.) points every DD at the
+      *    real dataset for that run, so the program never changes
+      *    between environments or terms.
+           SELECT EMPLOYEE-DATA   ASSIGN TO "LABDATA"
                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-LISTING  ASSIGN TO 
-         "C:\USERS\Desktop\COBOL\opencobol11\RD.DAT"
+           SELECT PAYROLL-LISTING  ASSIGN TO "PAYROLL"
                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LISTING ASSIGN TO "REJECTS"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS SSNO-MAST
+                 FILE STATUS IS STUDENT-MASTER-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT REGISTRAR-EXTRACT ASSIGN TO "REGEXTR"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-DATA.
-       01 EMPLOYEE-RECORD.
-           05  SSNO-IN               PICTURE X(12).
-           05  STUDENT-NAME-IN       PICTURE X(18).
-           05  CLASS-IN              PICTURE X(1).
-           05  SCHOOL-IN             PICTURE X(1).
-           05  GPA-IN                PICTURE 9(3).  
-           05  CREDITS-IN            PICTURE X(3).
-
-
-           05  HOURLY-RATE-IN        PICTURE 9V99.
+           COPY EMPREC.
+      *    PRINT-REC is a generic 92-byte print line. The detail line
+      *    is built in WORKING-STORAGE (DETAIL-LINE) and moved in with
+      *    WRITE PRINT-REC FROM DETAIL-LINE, the same way HDR-1, HDR-2,
+      *    SCHOOL-SUBTOTAL-LINE and GRAND-TOTAL-LINE are - so a header
+      *    or subtotal line written mid-record never clobbers a detail
+      *    line still being assembled.
        FD  PAYROLL-LISTING.
-       01  PRINT-REC.
+       01  PRINT-REC                    PICTURE X(92).
+       FD  EXCEPTION-LISTING.
+       01  EXCEPTION-REC.
+           05  EXC-SSNO-OUT          PICTURE X(12).
+           05                        PICTURE x(2).
+           05  EXC-NAME-OUT          PICTURE X(18).
+           05                        PICTURE x(2).
+           05  EXC-FIELD-OUT         PICTURE X(10).
+           05                        PICTURE x(2).
+           05  EXC-CODE-OUT          PICTURE X(3).
+       FD  STUDENT-MASTER.
+       01  STUDENT-MASTER-REC.
+           05  SSNO-MAST             PICTURE X(12).
+           05  CREDITS-TO-DATE       PICTURE 9(5).
+       FD  AUDIT-LOG.
+       01  AUDIT-REC.
+           05  AUDIT-DATE-OUT         PICTURE X(10).
+           05                         PICTURE X(1).
+           05  AUDIT-TIME-OUT         PICTURE X(8).
+           05                         PICTURE X(2).
+           05                         PICTURE X(11)
+                VALUE 'READ ='.
+           05  AUDIT-READ-OUT         PICTURE ZZZZ9.
+           05                         PICTURE X(2).
+           05                         PICTURE X(11)
+                VALUE 'WRITTEN ='.
+           05  AUDIT-WRITTEN-OUT      PICTURE ZZZZ9.
+           05                         PICTURE X(2).
+           05                         PICTURE X(11)
+                VALUE 'REJECTED ='.
+           05  AUDIT-REJECTED-OUT     PICTURE ZZZZ9.
+      *    REGISTRAR-EXTRACT is a comma-delimited feed for the
+      *    registrar's downstream system. Columns, in order:
+      *    SSNO-IN, STUDENT-NAME-IN, CLASS-OUT, SCHOOL-OUT, GPA-OUT,
+      *    CREDITS-IN. Each field is trimmed of trailing spaces.
+       FD  REGISTRAR-EXTRACT.
+       01  REGISTRAR-REC                        PICTURE X(100).
+      *    CHECKPOINT-FILE records the SSNO of the last successfully
+      *    processed EMPLOYEE-RECORD, one line appended per record, so
+      *    the most recent line is the current checkpoint. On restart
+      *    SAMPLE reads the whole file to find that line and skips
+      *    back over LABDATA.DAT to the record right after it.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC                       PICTURE X(12).
+       WORKING-STORAGE SECTION.
+       01  STUDENT-MASTER-STATUS             PIC XX     VALUE '00'.
+       01  NEW-STUDENT-SW                    PIC X      VALUE 'N'.
+       01  TIME-OF-DAY.
+           05 RUN-HOURS                          PIC 99.
+           05 RUN-MINUTES                        PIC 99.
+           05 RUN-SECONDS                        PIC 99.
+       01  RECORDS-READ                      PIC 9(5)   VALUE 0.
+       01  RECORDS-WRITTEN                   PIC 9(5)   VALUE 0.
+       01  RECORDS-REJECTED                  PIC 9(5)   VALUE 0.
+       01  CSV-LINE                          PIC X(100).
+       01  CHECKPOINT-STATUS                 PIC XX     VALUE '00'.
+       01  AUDIT-LOG-STATUS                  PIC XX     VALUE '00'.
+       01  LAST-SSNO                         PIC X(12)  VALUE SPACES.
+       01  SKIP-SW                           PIC X      VALUE 'N'.
+       01  CHECKPOINT-EOF-SW                 PIC X      VALUE 'N'.
+       01  ARE-THERE-MORE-RECORDS    PICTURE XXX VALUE  'YES'.
+       01  LINE-CT                             PIC 99     VALUE 0.
+       01  PAGE-SIZE-MAX                        PIC 99    VALUE 20.
+       01  HOURS-WORKED                     PIC 9(3)   VALUE 0.
+       01  GROSS-PAY                        PIC 9(5)V99 VALUE 0.
+       01  CLASS-INVALID-SW                 PIC X      VALUE 'N'.
+       01  SCHOOL-INVALID-SW                PIC X      VALUE 'N'.
+       01  CREDITS-INVALID-SW               PIC X      VALUE 'N'.
+       01  PREV-SCHOOL                      PIC X(12)  VALUE SPACES.
+       01  SCHOOL-COUNT                     PIC 9(5)   VALUE 0.
+       01  SCHOOL-GPA-TOTAL                 PIC 9(5)V99 VALUE 0.
+       01  GRAND-COUNT                      PIC 9(5)   VALUE 0.
+       01  GRAND-GPA-TOTAL                  PIC 9(5)V99 VALUE 0.
+       01  AVG-GPA                          PIC 9V99   VALUE 0.
+       01  GPA-NUM                          PIC 9V99   VALUE 0.
+       01  HONORS-CUTOFF                       PIC 9V99   VALUE 3.50.
+       01  PROBATION-CUTOFF                    PIC 9V99   VALUE 2.00.
+       01  TODAYS-DATE.
+           05 TODAYS-YEAR                          PIC 9999.
+           05 TODAYS-MONTH                         PIC 99.
+           05 TODAYS-DAY                           PIC 99.
+      *    DETAIL-LINE is the WORKING-STORAGE mirror of PRINT-REC used
+      *    to assemble each student's line. 300-WAGE-ROUTINE builds a
+      *    record here and it is moved to PRINT-REC only at the final
+      *    WRITE PRINT-REC FROM DETAIL-LINE, after the control-break
+      *    and page-break checks have finished writing any header or
+      *    subtotal lines of their own into PRINT-REC.
+       01  DETAIL-LINE.
            05  SSNO-OUT              PICTURE X(12).
            05                        PICTURE x(2).
            05  STUDENT-NAME-OUT      PICTURE X(18).
            05                        PICTURE x(2).
            05  CLASS-OUT             PICTURE X(10).
            05                        PICTURE x(2).
-           05  SCHOOL-OUT            PICTURE X(10).
+           05  SCHOOL-OUT            PICTURE X(12).
            05                        PICTURE x(2).
-           05  GPA-OUT               PICTURE 9.99.  
-           05                        PICTURE x(5).
+           05  GPA-OUT               PICTURE 9.99.
+           05                        PICTURE x(3).
            05  CREDITS-OUT           PICTURE X(3).
-       WORKING-STORAGE SECTION.
-       01  ARE-THERE-MORE-RECORDS    PICTURE XXX VALUE  'YES'.
-       01  LINE-CT                             PIC 99     VALUE 0.
-       01  WS-DATE.
-           05 WS-YEAR                          PIC 9999.
-           05 WS-MONTH                         PIC 99.
-           05 WS-DAY                           PIC 99.
+           05                        PICTURE x(3).
+           05  GROSS-PAY-OUT         PICTURE ZZZ9.99.
+           05                        PICTURE x(3).
+           05  DEAN-FLAG-OUT         PICTURE X(1).
+           05                        PICTURE x(3).
+           05  CREDITS-TO-DATE-OUT   PICTURE ZZZZ9.
        01  HDR-1.
            05                                  PIC X(15)  VALUE SPACES.
            05                                  PIC X(5)   VALUE 'PAGE'.
            05  PAGE-NO                         PIC 99     VALUE ZERO.
-           05                                  PIC X(22)  VALUE SPACES.
+           05  HDR-RESUME-MARKER               PIC X(22)  VALUE SPACES.
            05  DATE-OUT.
                10 MONTH-OUT                    PIC XX.
                10                              PIC X      VALUE '/'.
@@ -57,36 +158,148 @@
            05                                  PIC X(2)   VALUE SPACES.
            05                                  PIC X(20)
                 VALUE 'SSNO . NO.'.
-           05                                  PIC X(58)
-           VALUE 'NAME         CLASS      SCHOOL       GPA   CREDITS'.
+           05                                  PIC X(46)
+                VALUE 'NAME         CLASS      SCHOOL       GPA CR'.
+           05                                  PIC X(10)
+                VALUE ' GROSS PAY'.
+           05                                  PIC X(5)
+                VALUE ' FLAG'.
+           05                                  PIC X(9)
+                VALUE '  CUM CR'.
+       01  SCHOOL-SUBTOTAL-LINE.
+           05                                  PIC X(15)  VALUE SPACES.
+           05                                  PIC X(15)
+                VALUE 'SCHOOL TOTAL:'.
+           05  SUBTOTAL-SCHOOL-OUT             PIC X(12).
+           05                                  PIC X(5)   VALUE SPACES.
+           05                                  PIC X(8)
+                VALUE 'COUNT ='.
+           05  SUBTOTAL-COUNT-OUT              PIC ZZZ9.
+           05                                  PIC X(5)   VALUE SPACES.
+           05                                  PIC X(10)
+                VALUE 'AVG GPA ='.
+           05  SUBTOTAL-AVG-GPA-OUT            PIC 9.99.
+       01  GRAND-TOTAL-LINE.
+           05                                  PIC X(15)  VALUE SPACES.
+           05  GRAND-TOTAL-LABEL              PIC X(15)
+                VALUE 'GRAND TOTAL:'.
+           05                                  PIC X(12)  VALUE SPACES.
+           05                                  PIC X(5)   VALUE SPACES.
+           05                                  PIC X(8)
+                VALUE 'COUNT ='.
+           05  GRAND-COUNT-OUT                 PIC ZZZ9.
+           05                                  PIC X(5)   VALUE SPACES.
+           05                                  PIC X(10)
+                VALUE 'AVG GPA ='.
+           05  GRAND-AVG-GPA-OUT               PIC 9.99.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT EMPLOYEE-DATA
-           OUTPUT PAYROLL-LISTING
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE
-           MOVE WS-MONTH TO MONTH-OUT
-           MOVE WS-DAY TO DAY-OUT
-           MOVE WS-YEAR TO YEAR-OUT
+           OPEN I-O STUDENT-MASTER
+           IF STUDENT-MASTER-STATUS = '35'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           PERFORM 115-INIT-RESTART
+           PERFORM 116-OPEN-REPORT-FILES
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TIME-OF-DAY
+           MOVE TODAYS-MONTH TO MONTH-OUT
+           MOVE TODAYS-DAY TO DAY-OUT
+           MOVE TODAYS-YEAR TO YEAR-OUT
            ADD 1 TO PAGE-NO
+           IF LAST-SSNO NOT = SPACES
+               MOVE '*** RESUMED RUN ***' TO HDR-RESUME-MARKER
+           END-IF
            WRITE PRINT-REC FROM HDR-1
+           MOVE SPACES TO HDR-RESUME-MARKER
            WRITE PRINT-REC FROM HDR-2
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
                READ EMPLOYEE-DATA
                     AT END
                          MOVE 'NO'  TO ARE-THERE-MORE-RECORDS
                     NOT AT END
-                         PERFORM 300-WAGE-ROUTINE
+                         ADD 1 TO RECORDS-READ
+                         IF SKIP-SW = 'Y'
+                             IF SSNO-IN = LAST-SSNO
+                                 MOVE 'N' TO SKIP-SW
+                             END-IF
+                         ELSE
+                             PERFORM 300-WAGE-ROUTINE
+                             PERFORM 398-WRITE-CHECKPOINT
+                         END-IF
                END-READ
            END-PERFORM
+           PERFORM 390-PRINT-GRAND-TOTAL
+           PERFORM 395-WRITE-AUDIT-LOG
            CLOSE EMPLOYEE-DATA
                  PAYROLL-LISTING
+                 EXCEPTION-LISTING
+                 STUDENT-MASTER
+                 AUDIT-LOG
+                 REGISTRAR-EXTRACT
+                 CHECKPOINT-FILE
                  STOP RUN.
+
+       115-INIT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+               PERFORM UNTIL CHECKPOINT-EOF-SW = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO CHECKPOINT-EOF-SW
+                       NOT AT END
+                           MOVE CHECKPOINT-REC TO LAST-SSNO
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF LAST-SSNO NOT = SPACES
+               MOVE 'Y' TO SKIP-SW
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      *    A restart (LAST-SSNO not blank, set by 115-INIT-RESTART)
+      *    must resume these listings rather than truncate them, or
+      *    the report loses everything printed before the checkpoint.
+      *    AUDIT-LOG always extends, restart or not, so it keeps one
+      *    line per run instead of just the most recent.
+       116-OPEN-REPORT-FILES.
+           IF LAST-SSNO NOT = SPACES
+               OPEN EXTEND PAYROLL-LISTING
+                           EXCEPTION-LISTING
+                           REGISTRAR-EXTRACT
+           ELSE
+               OPEN OUTPUT PAYROLL-LISTING
+                           EXCEPTION-LISTING
+                           REGISTRAR-EXTRACT
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF AUDIT-LOG-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+       398-WRITE-CHECKPOINT.
+           MOVE SSNO-IN TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC.
+
        300-WAGE-ROUTINE.
-           MOVE SPACES TO PRINT-REC
+           MOVE SPACES TO DETAIL-LINE
+           MOVE 'N' TO CLASS-INVALID-SW
+           MOVE 'N' TO SCHOOL-INVALID-SW
+           MOVE 'N' TO CREDITS-INVALID-SW
            MOVE SSNO-IN TO SSNO-OUT
            MOVE STUDENT-NAME-IN TO STUDENT-NAME-OUT
            MULTIPLY GPA-IN BY .01 GIVING GPA-OUT
+           MULTIPLY GPA-IN BY .01 GIVING GPA-NUM
+           PERFORM 310-SET-DEAN-FLAG
            MOVE CREDITS-IN TO CREDITS-OUT
+           PERFORM 320-COMPUTE-GROSS-PAY
+           PERFORM 330-UPDATE-STUDENT-MASTER
            EVALUATE CLASS-IN
                    WHEN 1
                            MOVE 'FRESHMAN' TO CLASS-OUT
@@ -96,6 +309,8 @@
                            MOVE 'JUNIOR' TO CLASS-OUT
                    WHEN 4
                            MOVE 'SENIOR' TO CLASS-OUT
+                   WHEN OTHER
+                           MOVE 'Y' TO CLASS-INVALID-SW
            END-EVALUATE.
             EVALUATE SCHOOL-IN
                    WHEN 1
@@ -104,9 +319,161 @@
                            MOVE 'LIBERAL ARTS' TO SCHOOL-OUT
                    WHEN 3
                            MOVE 'ENGINEERING' TO SCHOOL-OUT
+                   WHEN OTHER
+                           MOVE 'Y' TO SCHOOL-INVALID-SW
            END-EVALUATE.
 
-           WRITE PRINT-REC.
+           IF CLASS-INVALID-SW = 'Y' OR SCHOOL-INVALID-SW = 'Y'
+                   OR CREDITS-INVALID-SW = 'Y'
+               ADD 1 TO RECORDS-REJECTED
+               PERFORM 340-WRITE-EXCEPTIONS
+           ELSE
+               ADD 1 TO RECORDS-WRITTEN
+               PERFORM 350-CONTROL-BREAK-CHECK
+               PERFORM 360-PAGE-BREAK-CHECK
+               WRITE PRINT-REC FROM DETAIL-LINE
+               PERFORM 370-WRITE-REGISTRAR-EXTRACT
+           END-IF.
+
+       350-CONTROL-BREAK-CHECK.
+           IF PREV-SCHOOL NOT = SPACES
+                   AND PREV-SCHOOL NOT = SCHOOL-OUT
+               PERFORM 355-PRINT-SCHOOL-SUBTOTAL
+               MOVE 0 TO SCHOOL-COUNT
+               MOVE 0 TO SCHOOL-GPA-TOTAL
+           END-IF
+           MOVE SCHOOL-OUT TO PREV-SCHOOL
+           ADD 1 TO SCHOOL-COUNT
+           ADD GPA-NUM TO SCHOOL-GPA-TOTAL
+           ADD 1 TO GRAND-COUNT
+           ADD GPA-NUM TO GRAND-GPA-TOTAL.
+
+       355-PRINT-SCHOOL-SUBTOTAL.
+           DIVIDE SCHOOL-GPA-TOTAL BY SCHOOL-COUNT
+               GIVING AVG-GPA
+           MOVE PREV-SCHOOL TO SUBTOTAL-SCHOOL-OUT
+           MOVE SCHOOL-COUNT TO SUBTOTAL-COUNT-OUT
+           MOVE AVG-GPA TO SUBTOTAL-AVG-GPA-OUT
+           PERFORM 360-PAGE-BREAK-CHECK
+           WRITE PRINT-REC FROM SCHOOL-SUBTOTAL-LINE.
+
+       390-PRINT-GRAND-TOTAL.
+           IF GRAND-COUNT > 0
+               PERFORM 355-PRINT-SCHOOL-SUBTOTAL
+               DIVIDE GRAND-GPA-TOTAL BY GRAND-COUNT
+                   GIVING AVG-GPA
+               MOVE GRAND-COUNT TO GRAND-COUNT-OUT
+               MOVE AVG-GPA TO GRAND-AVG-GPA-OUT
+               IF LAST-SSNO NOT = SPACES
+                   MOVE 'RUN TOTAL:' TO GRAND-TOTAL-LABEL
+               END-IF
+               PERFORM 360-PAGE-BREAK-CHECK
+               WRITE PRINT-REC FROM GRAND-TOTAL-LINE
+           END-IF.
+
+       370-WRITE-REGISTRAR-EXTRACT.
+           MOVE SPACES TO CSV-LINE
+           STRING
+               FUNCTION TRIM(SSNO-IN)         DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               FUNCTION TRIM(STUDENT-NAME-IN) DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               FUNCTION TRIM(CLASS-OUT)       DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               FUNCTION TRIM(SCHOOL-OUT)      DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               GPA-OUT                        DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               FUNCTION TRIM(CREDITS-IN)      DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           MOVE CSV-LINE TO REGISTRAR-REC
+           WRITE REGISTRAR-REC.
+
+       395-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-REC
+           MOVE DATE-OUT TO AUDIT-DATE-OUT
+           MOVE RUN-HOURS TO AUDIT-TIME-OUT(1:2)
+           MOVE ':' TO AUDIT-TIME-OUT(3:1)
+           MOVE RUN-MINUTES TO AUDIT-TIME-OUT(4:2)
+           MOVE ':' TO AUDIT-TIME-OUT(6:1)
+           MOVE RUN-SECONDS TO AUDIT-TIME-OUT(7:2)
+           MOVE RECORDS-READ TO AUDIT-READ-OUT
+           MOVE RECORDS-WRITTEN TO AUDIT-WRITTEN-OUT
+           MOVE RECORDS-REJECTED TO AUDIT-REJECTED-OUT
+           WRITE AUDIT-REC.
+
+       360-PAGE-BREAK-CHECK.
+           ADD 1 TO LINE-CT
+           IF LINE-CT > PAGE-SIZE-MAX
+               ADD 1 TO PAGE-NO
+               WRITE PRINT-REC FROM HDR-1
+               WRITE PRINT-REC FROM HDR-2
+               MOVE 1 TO LINE-CT
+           END-IF.
+
+       310-SET-DEAN-FLAG.
+           IF GPA-NUM >= HONORS-CUTOFF
+               MOVE 'H' TO DEAN-FLAG-OUT
+           ELSE
+               IF GPA-NUM < PROBATION-CUTOFF
+                   MOVE 'P' TO DEAN-FLAG-OUT
+               ELSE
+                   MOVE SPACE TO DEAN-FLAG-OUT
+               END-IF
+           END-IF.
+
+       320-COMPUTE-GROSS-PAY.
+           IF CREDITS-IN IS NOT NUMERIC
+               MOVE 'Y' TO CREDITS-INVALID-SW
+               MOVE 0 TO HOURS-WORKED
+               MOVE 0 TO GROSS-PAY
+           ELSE
+               MOVE CREDITS-IN TO HOURS-WORKED
+               COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE-IN
+           END-IF
+           MOVE GROSS-PAY TO GROSS-PAY-OUT.
+
+       330-UPDATE-STUDENT-MASTER.
+           MOVE 'N' TO NEW-STUDENT-SW
+           MOVE SSNO-IN TO SSNO-MAST
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE 'Y' TO NEW-STUDENT-SW
+                   MOVE 0 TO CREDITS-TO-DATE
+           END-READ
+           ADD HOURS-WORKED TO CREDITS-TO-DATE
+           MOVE CREDITS-TO-DATE TO CREDITS-TO-DATE-OUT
+           IF NEW-STUDENT-SW = 'Y'
+               WRITE STUDENT-MASTER-REC
+           ELSE
+               REWRITE STUDENT-MASTER-REC
+           END-IF.
 
+       340-WRITE-EXCEPTIONS.
+           IF CLASS-INVALID-SW = 'Y'
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE SSNO-IN TO EXC-SSNO-OUT
+               MOVE STUDENT-NAME-IN TO EXC-NAME-OUT
+               MOVE 'CLASS' TO EXC-FIELD-OUT
+               MOVE CLASS-IN TO EXC-CODE-OUT
+               WRITE EXCEPTION-REC
+           END-IF
+           IF SCHOOL-INVALID-SW = 'Y'
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE SSNO-IN TO EXC-SSNO-OUT
+               MOVE STUDENT-NAME-IN TO EXC-NAME-OUT
+               MOVE 'SCHOOL' TO EXC-FIELD-OUT
+               MOVE SCHOOL-IN TO EXC-CODE-OUT
+               WRITE EXCEPTION-REC
+           END-IF
+           IF CREDITS-INVALID-SW = 'Y'
+               MOVE SPACES TO EXCEPTION-REC
+               MOVE SSNO-IN TO EXC-SSNO-OUT
+               MOVE STUDENT-NAME-IN TO EXC-NAME-OUT
+               MOVE 'CREDITS' TO EXC-FIELD-OUT
+               MOVE CREDITS-IN TO EXC-CODE-OUT
+               WRITE EXCEPTION-REC
+           END-IF.
 
 
